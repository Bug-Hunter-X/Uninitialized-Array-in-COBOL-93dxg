@@ -0,0 +1,10 @@
+      *> WSITEM.cpy - shared staging item layout for WS-TABLE entries.
+      *> Included under a 50-byte parent group (e.g. 10 WS-ITEM) so
+      *> the overall record length matches the legacy flat WS-ITEM
+      *> PIC X(50). Any batch program staging against the same data
+      *> should COPY this member rather than re-deriving byte offsets.
+           15  WS-ITEM-ID                  PIC X(10).
+           15  WS-ITEM-AMOUNT              PIC S9(9)V99.
+           15  WS-ITEM-STATUS-CD           PIC X(02).
+           15  WS-ITEM-EFF-DATE            PIC X(08).
+           15  FILLER                      PIC X(19).
