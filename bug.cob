@@ -1,7 +1,551 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(5) VALUE 0. 
-    05  WS-TABLE OCCURS 100 TIMES. 
-       10  WS-ITEM PIC X(50). 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG.
 
-* In this example, the programmer may have intended to initialize WS-TABLE to a specific value or set of values during its declaration. This could be done by adding a VALUE clause to the WS-TABLE declaration. 
-* However, COBOL might not always initialize the entire WS-TABLE properly if it is not explicitly initialized in the program.
\ No newline at end of file
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "INFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTARTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT DUPLICATE-FILE ASSIGN TO "DUPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO "REJFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BALANCE-FILE ASSIGN TO "BALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       01  INPUT-RECORD                   PIC X(50).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE                PIC X(8).
+           05  AUD-SEQ-NO                  PIC 9(5).
+           05  AUD-ITEM.
+               COPY WSITEM.
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD                 PIC X(65).
+       01  RESTART-HEADER-RECORD REDEFINES RESTART-RECORD.
+           05  RST-COUNT                   PIC 9(5).
+           05  RST-PHYSICAL-READ-COUNT     PIC 9(7).
+           05  RST-INPUT-READ-COUNT        PIC 9(7).
+           05  RST-DUP-COUNT               PIC 9(5).
+           05  RST-REJECT-COUNT            PIC 9(5).
+           05  RST-CAPACITY-DISCARD-COUNT  PIC 9(5).
+           05  RST-CONTROL-SW              PIC X(1).
+           05  RST-CONTROL-TOTAL           PIC S9(9)V99.
+           05  RST-AMOUNT-TOTAL            PIC S9(9)V99.
+           05  RST-CONTROL-REC-COUNT       PIC 9(5).
+           05  FILLER                      PIC X(3).
+
+       FD  DUPLICATE-FILE.
+       01  DUPLICATE-RECORD.
+           05  DUP-SEQ-NO                   PIC 9(5).
+           05  DUP-REASON                   PIC X(20).
+           05  DUP-ITEM.
+               COPY WSITEM.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                   PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-SEQ-NO                   PIC 9(5).
+           05  REJ-REASON-CODE              PIC X(04).
+           05  REJ-REASON-TEXT              PIC X(30).
+           05  REJ-ITEM.
+               COPY WSITEM.
+
+       FD  BALANCE-FILE.
+       01  BALANCE-RECORD                  PIC X(80).
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD.
+           05  EXT-RUN-DATE                 PIC X(8).
+           05  EXT-ITEM.
+               COPY WSITEM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-READ-COUNT            PIC 9(7) VALUE 0.
+       01  WS-PHYSICAL-READ-COUNT         PIC 9(7) VALUE 0.
+       01  WS-CAPACITY-DISCARD-COUNT      PIC 9(5) VALUE 0.
+       01  WS-EXPECTED-COUNT              PIC 9(7).
+       01  WS-FILE-TOTAL-COUNT            PIC 9(7) VALUE 0.
+       01  WS-CONTROL-REC-COUNT           PIC 9(5) VALUE 0.
+
+       01  WS-PRECOUNT-EOF-SW             PIC X VALUE 'N'.
+           88  WS-PRECOUNT-EOF              VALUE 'Y'.
+
+       01  WS-CONTROL-SW                  PIC X VALUE 'N'.
+           88  WS-CONTROL-PRESENT          VALUE 'Y'.
+       01  WS-CONTROL-TOTAL               PIC S9(9)V99 VALUE 0.
+       01  WS-AMOUNT-TOTAL                PIC S9(9)V99 VALUE 0.
+       01  WS-AMOUNT-EDIT                 PIC -ZZZZZZZZ9.99.
+
+       01  WS-IS-RESTART-SW               PIC X VALUE 'N'.
+           88  WS-IS-RESTART                VALUE 'Y'.
+
+       01  WS-VALID-SW                    PIC X VALUE 'Y'.
+           88  WS-VALID-ITEM               VALUE 'Y'.
+
+       01  WS-REJECT-COUNT                PIC 9(5) VALUE 0.
+       01  WS-REJECT-REASON-CD            PIC X(04).
+       01  WS-REJECT-REASON-TEXT          PIC X(30).
+
+       01  WS-PAGE-NO                     PIC 9(3) VALUE 0.
+       01  WS-LINE-CTR                    PIC 9(3) VALUE 0.
+       01  WS-LINES-PER-PAGE              PIC 9(3) VALUE 20.
+
+       01  WS-DUP-SW                      PIC X VALUE 'N'.
+           88  WS-DUP-FOUND                VALUE 'Y'.
+
+       01  WS-DUP-COUNT                   PIC 9(5) VALUE 0.
+
+       01  WS-RESTART-STATUS              PIC X(2) VALUE "00".
+
+       01  WS-RESTART-EOF-SW              PIC X VALUE 'N'.
+           88  WS-RESTART-EOF               VALUE 'Y'.
+
+       01  WS-CKPT-DETAIL-EOF-SW          PIC X VALUE 'N'.
+           88  WS-CKPT-DETAIL-EOF           VALUE 'Y'.
+
+       01  WS-CHECKPOINT-INTERVAL         PIC 9(5) VALUE 500.
+       01  WS-EOF-SW                      PIC X VALUE 'N'.
+           88  WS-EOF                     VALUE 'Y'.
+
+       01  WS-RUN-DATE                    PIC X(8).
+
+       01  WS-ITEM-BUFFER.
+           COPY WSITEM.
+
+       01  WS-COUNT-IDX                   PIC 9(5).
+
+       01  WS-INSERT-IDX                  PIC 9(5).
+
+       01  WS-SKIP-IDX                    PIC 9(7).
+
+      *> WS-MAX-TABLE is the single source of truth for the table's
+      *> upper bound - it drives the OCCURS clause below directly, so
+      *> the capacity check in 2000-STAGE-ITEM can never drift out of
+      *> sync with the actual table size.
+       78  WS-MAX-TABLE                   VALUE 5000.
+
+       01  WS-AREA.
+           05  WS-COUNT                   PIC 9(5) VALUE 0.
+           05  WS-TABLE OCCURS 1 TO WS-MAX-TABLE TIMES
+                       DEPENDING ON WS-COUNT
+                       ASCENDING KEY IS WS-ITEM-ID
+                       INDEXED BY WS-TAB-IDX.
+               10  WS-ITEM.
+                   COPY WSITEM.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               READ INPUT-FILE INTO WS-ITEM-BUFFER
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-PHYSICAL-READ-COUNT
+                       IF WS-ITEM-STATUS-CD OF WS-ITEM-BUFFER = "TR"
+                           PERFORM 2005-CAPTURE-CONTROL-TOTAL
+                       ELSE
+                           ADD 1 TO WS-INPUT-READ-COUNT
+                           PERFORM 2000-STAGE-ITEM
+                       END-IF
+               END-READ
+           END-PERFORM
+           PERFORM 8000-AUDIT-DUMP
+           PERFORM 8500-PRODUCE-REPORT
+           PERFORM 8700-BALANCE-CHECK
+           PERFORM 8900-EXTRACT-TABLE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               PERFORM 1100-RESTORE-CHECKPOINT
+           ELSE
+               DISPLAY "NO CHECKPOINT FOUND - STARTING FRESH RUN"
+           END-IF
+           OPEN INPUT INPUT-FILE
+           PERFORM 1150-COUNT-INPUT-RECORDS
+           IF WS-IS-RESTART
+               OPEN EXTEND DUPLICATE-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT DUPLICATE-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-PHYSICAL-READ-COUNT > 0
+               PERFORM 1200-SKIP-PROCESSED-INPUT
+           END-IF.
+
+       1100-RESTORE-CHECKPOINT.
+           MOVE 'N' TO WS-RESTART-EOF-SW
+           READ RESTART-FILE
+               AT END
+                   MOVE 'Y' TO WS-RESTART-EOF-SW
+                   DISPLAY "CHECKPOINT FILE EMPTY - STARTING FRESH RUN"
+           END-READ
+           IF NOT WS-RESTART-EOF
+               MOVE 'Y' TO WS-IS-RESTART-SW
+               MOVE RST-COUNT TO WS-COUNT
+               MOVE RST-PHYSICAL-READ-COUNT TO WS-PHYSICAL-READ-COUNT
+               MOVE RST-INPUT-READ-COUNT TO WS-INPUT-READ-COUNT
+               MOVE RST-DUP-COUNT TO WS-DUP-COUNT
+               MOVE RST-REJECT-COUNT TO WS-REJECT-COUNT
+               MOVE RST-CAPACITY-DISCARD-COUNT TO
+                   WS-CAPACITY-DISCARD-COUNT
+               MOVE RST-CONTROL-SW TO WS-CONTROL-SW
+               MOVE RST-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+               MOVE RST-AMOUNT-TOTAL TO WS-AMOUNT-TOTAL
+               MOVE RST-CONTROL-REC-COUNT TO WS-CONTROL-REC-COUNT
+               MOVE 'N' TO WS-CKPT-DETAIL-EOF-SW
+               MOVE 0 TO WS-COUNT-IDX
+               PERFORM UNTIL WS-COUNT-IDX >= WS-COUNT
+                               OR WS-CKPT-DETAIL-EOF
+                   READ RESTART-FILE
+                       AT END
+                           SET WS-CKPT-DETAIL-EOF TO TRUE
+                   END-READ
+                   IF NOT WS-CKPT-DETAIL-EOF
+                       ADD 1 TO WS-COUNT-IDX
+                       MOVE RESTART-RECORD TO WS-ITEM(WS-COUNT-IDX)
+                   END-IF
+               END-PERFORM
+               IF WS-CKPT-DETAIL-EOF
+                   MOVE WS-COUNT-IDX TO WS-COUNT
+                   DISPLAY "CHECKPOINT FILE CORRUPT - HEADER CLAIMED "
+                       "MORE DETAIL RECORDS THAN WERE PRESENT "
+                       "(ONLY " WS-COUNT " OF THE CLAIMED COUNT FOUND) "
+                       "- ABENDING RUN"
+                   CLOSE RESTART-FILE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               DISPLAY "RESTARTED FROM CHECKPOINT - " WS-COUNT
+                   " ITEMS RESTORED"
+           END-IF
+           CLOSE RESTART-FILE.
+
+       1150-COUNT-INPUT-RECORDS.
+           MOVE 'N' TO WS-PRECOUNT-EOF-SW
+           PERFORM UNTIL WS-PRECOUNT-EOF
+               READ INPUT-FILE
+                   AT END
+                       SET WS-PRECOUNT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-FILE-TOTAL-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE
+           OPEN INPUT INPUT-FILE.
+
+       1200-SKIP-PROCESSED-INPUT.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-PHYSICAL-READ-COUNT OR WS-EOF
+               READ INPUT-FILE INTO WS-ITEM-BUFFER
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           DISPLAY "SKIPPED " WS-PHYSICAL-READ-COUNT
+               " ALREADY-PROCESSED INPUT RECORDS".
+
+       2000-STAGE-ITEM.
+           MOVE 'N' TO WS-DUP-SW
+           PERFORM 2010-VALIDATE-ITEM
+           IF NOT WS-VALID-ITEM
+               PERFORM 2020-WRITE-REJECT
+           ELSE
+               IF WS-COUNT > 0
+                   PERFORM 2050-CHECK-DUPLICATE
+               END-IF
+               IF WS-DUP-FOUND
+                   PERFORM 2060-WRITE-DUPLICATE
+               ELSE
+                   IF WS-COUNT < WS-MAX-TABLE
+                       ADD 1 TO WS-COUNT
+                       PERFORM 2070-INSERT-SORTED
+                       ADD WS-ITEM-AMOUNT OF WS-ITEM-BUFFER
+                           TO WS-AMOUNT-TOTAL
+                       IF FUNCTION MOD(WS-COUNT, WS-CHECKPOINT-INTERVAL)
+                               = 0
+                           PERFORM 2500-CHECKPOINT
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-CAPACITY-DISCARD-COUNT
+                       DISPLAY "WARNING: WS-TABLE AT CAPACITY ("
+                           WS-MAX-TABLE ") - ITEM DISCARDED: "
+                           WS-ITEM-BUFFER
+                   END-IF
+               END-IF
+           END-IF.
+
+       2005-CAPTURE-CONTROL-TOTAL.
+           ADD 1 TO WS-CONTROL-REC-COUNT
+           MOVE WS-ITEM-AMOUNT OF WS-ITEM-BUFFER TO WS-CONTROL-TOTAL
+           SET WS-CONTROL-PRESENT TO TRUE.
+
+       2010-VALIDATE-ITEM.
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON-CD
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+           IF WS-ITEM-ID OF WS-ITEM-BUFFER = SPACES
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "ID01" TO WS-REJECT-REASON-CD
+               MOVE "MISSING ITEM-ID" TO WS-REJECT-REASON-TEXT
+           END-IF
+           IF WS-VALID-ITEM
+               IF WS-ITEM-AMOUNT OF WS-ITEM-BUFFER NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE "AM01" TO WS-REJECT-REASON-CD
+                   MOVE "AMOUNT NOT NUMERIC" TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF
+           IF WS-VALID-ITEM
+               IF WS-ITEM-STATUS-CD OF WS-ITEM-BUFFER <> "AP" AND
+                  WS-ITEM-STATUS-CD OF WS-ITEM-BUFFER <> "RJ" AND
+                  WS-ITEM-STATUS-CD OF WS-ITEM-BUFFER <> "PN"
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE "ST01" TO WS-REJECT-REASON-CD
+                   MOVE "INVALID STATUS CODE" TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF
+           IF WS-VALID-ITEM
+               IF WS-ITEM-EFF-DATE OF WS-ITEM-BUFFER NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE "DT01" TO WS-REJECT-REASON-CD
+                   MOVE "EFFECTIVE DATE NOT NUMERIC" TO
+                       WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+
+       2020-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-REJECT-COUNT TO REJ-SEQ-NO
+           MOVE WS-REJECT-REASON-CD TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT
+           MOVE WS-ITEM-BUFFER TO REJ-ITEM
+           WRITE REJECT-RECORD.
+
+       2050-CHECK-DUPLICATE.
+           SEARCH ALL WS-TABLE
+               AT END
+                   CONTINUE
+               WHEN WS-ITEM-ID IN WS-ITEM(WS-TAB-IDX) =
+                       WS-ITEM-ID OF WS-ITEM-BUFFER
+                   SET WS-DUP-FOUND TO TRUE
+           END-SEARCH.
+
+       2060-WRITE-DUPLICATE.
+           ADD 1 TO WS-DUP-COUNT
+           MOVE WS-DUP-COUNT TO DUP-SEQ-NO
+           MOVE "DUPLICATE ITEM-ID" TO DUP-REASON
+           MOVE WS-ITEM-BUFFER TO DUP-ITEM
+           WRITE DUPLICATE-RECORD.
+
+       2070-INSERT-SORTED.
+           MOVE WS-COUNT TO WS-INSERT-IDX
+           PERFORM UNTIL WS-INSERT-IDX = 1 OR
+                   WS-ITEM-ID IN WS-ITEM(WS-INSERT-IDX - 1) <=
+                       WS-ITEM-ID OF WS-ITEM-BUFFER
+               MOVE WS-ITEM(WS-INSERT-IDX - 1) TO WS-ITEM(WS-INSERT-IDX)
+               SUBTRACT 1 FROM WS-INSERT-IDX
+           END-PERFORM
+           MOVE WS-ITEM-BUFFER TO WS-ITEM(WS-INSERT-IDX).
+
+       2500-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE SPACES TO RESTART-RECORD
+           MOVE WS-COUNT TO RST-COUNT
+           MOVE WS-PHYSICAL-READ-COUNT TO RST-PHYSICAL-READ-COUNT
+           MOVE WS-INPUT-READ-COUNT TO RST-INPUT-READ-COUNT
+           MOVE WS-DUP-COUNT TO RST-DUP-COUNT
+           MOVE WS-REJECT-COUNT TO RST-REJECT-COUNT
+           MOVE WS-CAPACITY-DISCARD-COUNT TO RST-CAPACITY-DISCARD-COUNT
+           MOVE WS-CONTROL-SW TO RST-CONTROL-SW
+           MOVE WS-CONTROL-TOTAL TO RST-CONTROL-TOTAL
+           MOVE WS-AMOUNT-TOTAL TO RST-AMOUNT-TOTAL
+           MOVE WS-CONTROL-REC-COUNT TO RST-CONTROL-REC-COUNT
+           WRITE RESTART-RECORD
+           PERFORM VARYING WS-COUNT-IDX FROM 1 BY 1
+                   UNTIL WS-COUNT-IDX > WS-COUNT
+               MOVE WS-ITEM(WS-COUNT-IDX) TO RESTART-RECORD
+               WRITE RESTART-RECORD
+           END-PERFORM
+           CLOSE RESTART-FILE
+           DISPLAY "CHECKPOINT WRITTEN AT " WS-COUNT " ITEMS".
+
+       8000-AUDIT-DUMP.
+           OPEN OUTPUT AUDIT-FILE
+           PERFORM VARYING WS-COUNT-IDX FROM 1 BY 1
+                   UNTIL WS-COUNT-IDX > WS-COUNT
+               MOVE WS-RUN-DATE TO AUD-RUN-DATE
+               MOVE WS-COUNT-IDX TO AUD-SEQ-NO
+               MOVE WS-ITEM(WS-COUNT-IDX) TO AUD-ITEM
+               WRITE AUDIT-RECORD
+           END-PERFORM
+           CLOSE AUDIT-FILE.
+
+       8500-PRODUCE-REPORT.
+      *> WS-TABLE is maintained in WS-ITEM-ID order as entries are
+      *> staged (see 2070-INSERT-SORTED), so no separate sort is needed.
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-LINES-PER-PAGE TO WS-LINE-CTR
+           MOVE 0 TO WS-PAGE-NO
+           PERFORM VARYING WS-COUNT-IDX FROM 1 BY 1
+                   UNTIL WS-COUNT-IDX > WS-COUNT
+               IF WS-LINE-CTR >= WS-LINES-PER-PAGE
+                   PERFORM 8510-WRITE-PAGE-HEADERS
+               END-IF
+               PERFORM 8520-WRITE-DETAIL-LINE
+           END-PERFORM
+           PERFORM 8530-WRITE-GRAND-TOTAL
+           CLOSE REPORT-FILE.
+
+       8510-WRITE-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NO
+           MOVE SPACES TO REPORT-RECORD
+           STRING "STAGING REPORT   RUN DATE: " WS-RUN-DATE
+                   "   PAGE: " WS-PAGE-NO
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "ITEM-ID            AMOUNT  ST  EFF-DATE"
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE 2 TO WS-LINE-CTR.
+
+       8520-WRITE-DETAIL-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-ITEM-AMOUNT IN WS-ITEM(WS-COUNT-IDX)
+               TO WS-AMOUNT-EDIT
+           STRING WS-ITEM-ID IN WS-ITEM(WS-COUNT-IDX) DELIMITED BY SIZE
+                   "  " WS-AMOUNT-EDIT
+                       DELIMITED BY SIZE
+                   "  " WS-ITEM-STATUS-CD IN WS-ITEM(WS-COUNT-IDX)
+                       DELIMITED BY SIZE
+                   "  " WS-ITEM-EFF-DATE IN WS-ITEM(WS-COUNT-IDX)
+                       DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           ADD 1 TO WS-LINE-CTR.
+
+       8530-WRITE-GRAND-TOTAL.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "GRAND TOTAL ENTRIES STAGED: " WS-COUNT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
+
+       8700-BALANCE-CHECK.
+           OPEN OUTPUT BALANCE-FILE
+           COMPUTE WS-EXPECTED-COUNT = WS-COUNT + WS-DUP-COUNT +
+               WS-REJECT-COUNT + WS-CAPACITY-DISCARD-COUNT +
+               WS-CONTROL-REC-COUNT
+           MOVE SPACES TO BALANCE-RECORD
+           STRING "INPUT RECORDS READ:     " WS-INPUT-READ-COUNT
+                   DELIMITED BY SIZE INTO BALANCE-RECORD
+           END-STRING
+           WRITE BALANCE-RECORD
+           MOVE SPACES TO BALANCE-RECORD
+           STRING "DUPLICATES EXCLUDED:    " WS-DUP-COUNT
+                   DELIMITED BY SIZE INTO BALANCE-RECORD
+           END-STRING
+           WRITE BALANCE-RECORD
+           MOVE SPACES TO BALANCE-RECORD
+           STRING "REJECTS EXCLUDED:       " WS-REJECT-COUNT
+                   DELIMITED BY SIZE INTO BALANCE-RECORD
+           END-STRING
+           WRITE BALANCE-RECORD
+           MOVE SPACES TO BALANCE-RECORD
+           STRING "CAPACITY DISCARDS:      " WS-CAPACITY-DISCARD-COUNT
+                   DELIMITED BY SIZE INTO BALANCE-RECORD
+           END-STRING
+           WRITE BALANCE-RECORD
+           MOVE SPACES TO BALANCE-RECORD
+           STRING "WS-COUNT (STAGED):      " WS-COUNT
+                   DELIMITED BY SIZE INTO BALANCE-RECORD
+           END-STRING
+           WRITE BALANCE-RECORD
+           MOVE SPACES TO BALANCE-RECORD
+           STRING "RECORDS ACCOUNTED FOR:  " WS-EXPECTED-COUNT
+                   DELIMITED BY SIZE INTO BALANCE-RECORD
+           END-STRING
+           WRITE BALANCE-RECORD
+           MOVE SPACES TO BALANCE-RECORD
+           STRING "INPUT FILE RECORD COUNT:" WS-FILE-TOTAL-COUNT
+                   DELIMITED BY SIZE INTO BALANCE-RECORD
+           END-STRING
+           WRITE BALANCE-RECORD
+           MOVE SPACES TO BALANCE-RECORD
+           MOVE WS-AMOUNT-TOTAL TO WS-AMOUNT-EDIT
+           STRING "AMOUNT TOTAL STAGED:    " WS-AMOUNT-EDIT
+                   DELIMITED BY SIZE INTO BALANCE-RECORD
+           END-STRING
+           WRITE BALANCE-RECORD
+           IF WS-CONTROL-PRESENT
+               MOVE SPACES TO BALANCE-RECORD
+               MOVE WS-CONTROL-TOTAL TO WS-AMOUNT-EDIT
+               STRING "INPUT FILE CONTROL TOTAL: " WS-AMOUNT-EDIT
+                       DELIMITED BY SIZE INTO BALANCE-RECORD
+               END-STRING
+               WRITE BALANCE-RECORD
+           END-IF
+           MOVE SPACES TO BALANCE-RECORD
+           IF WS-FILE-TOTAL-COUNT = WS-EXPECTED-COUNT AND
+                   (NOT WS-CONTROL-PRESENT OR
+                    WS-AMOUNT-TOTAL = WS-CONTROL-TOTAL)
+               STRING "RUN STATUS: BALANCED"
+                       DELIMITED BY SIZE INTO BALANCE-RECORD
+           ELSE
+               STRING "RUN STATUS: OUT OF BALANCE"
+                       DELIMITED BY SIZE INTO BALANCE-RECORD
+           END-IF
+           WRITE BALANCE-RECORD
+           CLOSE BALANCE-FILE.
+
+       8900-EXTRACT-TABLE.
+           OPEN OUTPUT EXTRACT-FILE
+           PERFORM VARYING WS-COUNT-IDX FROM 1 BY 1
+                   UNTIL WS-COUNT-IDX > WS-COUNT
+               MOVE WS-RUN-DATE TO EXT-RUN-DATE
+               MOVE WS-ITEM(WS-COUNT-IDX) TO EXT-ITEM
+               WRITE EXTRACT-RECORD
+           END-PERFORM
+           CLOSE EXTRACT-FILE.
+
+       9000-TERMINATE.
+      *> Clear the checkpoint now that the run has finished cleanly,
+      *> so a subsequent normal run is not mistaken for a restart.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
+           CLOSE INPUT-FILE
+           CLOSE DUPLICATE-FILE
+           CLOSE REJECT-FILE.
